@@ -0,0 +1,136 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. EndOfDayRecon.
+000120 AUTHOR. H. DECKER.
+000130 INSTALLATION. RETAIL BANKING OPERATIONS.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*                                                               *
+000180*    ENDOFDAYRECON - END OF DAY CONTROL TOTAL RECONCILIATION   *
+000190*                                                               *
+000200*    READS THE ACCOUNT MASTER (ACCTMAS) THE SAME WAY            *
+000210*    INTERESTPOSTING DOES, SUMS ACCT-BALANCE INTO A CONTROL    *
+000220*    TOTAL, COUNTS THE RECORDS, AND FLAGS ANY RECORD THAT FAILS*
+000230*    A BASIC STRUCTURAL CHECK (BAD FILE STATUS ON THE READ, OR *
+000240*    A ZERO/MISSING ACCOUNT NUMBER) SO A CORRUPT MASTER IS     *
+000250*    CAUGHT BEFORE IT IS USED THE NEXT MORNING.                *
+000260*                                                               *
+000270*    MODIFICATION HISTORY                                      *
+000280*    ------------------------------------------------------    *
+000290*    2026-08-09  HD  ORIGINAL VERSION - VALIDATED THE INCOMING *
+000300*                    COMMA DELIMITED FEED (ACCTFEED) THAT      *
+000310*                    PRECEDED ACCOUNT NUMBERS.                 *
+000320*    2026-08-09  HD  RE-POINTED AT ACCTMAS, THE FILE THE TELLER*
+000330*                    AND INTEREST PROGRAMS ACTUALLY RUN         *
+000340*                    AGAINST, SO THE CONTROL TOTAL PROTECTS     *
+000350*                    THE REAL MASTER INSTEAD OF A FILE NOTHING *
+000360*                    ELSE IN THE SYSTEM EVER WRITES.            *
+000370*                                                               *
+000380*****************************************************************
+000390
+000400 ENVIRONMENT DIVISION.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT ACCTMAS ASSIGN TO "ACCTMAS"
+000440         ORGANIZATION IS INDEXED
+000450         ACCESS MODE IS DYNAMIC
+000460         RECORD KEY IS ACCT-NUMBER
+000470         FILE STATUS IS WS-ACCTMAS-STATUS.
+000480
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD  ACCTMAS
+000520     LABEL RECORDS ARE STANDARD.
+000530 COPY ACCTREC.
+000540
+000550 WORKING-STORAGE SECTION.
+000560*--------------------------------------------------------------*
+000570* FILE STATUS AND CONDITION SWITCHES                            *
+000580*--------------------------------------------------------------*
+000590 01  WS-ACCTMAS-STATUS         PIC X(02) VALUE "00".
+000600 01  WS-ACCTMAS-EOF-SW         PIC X(01) VALUE "N".
+000610     88  ACCTMAS-EOF                   VALUE "Y".
+000620
+000630*--------------------------------------------------------------*
+000640* CONTROL TOTALS                                                *
+000650*--------------------------------------------------------------*
+000660 01  WS-RECORD-NUMBER          PIC 9(06) COMP VALUE ZERO.
+000670 01  WS-GOOD-RECORD-COUNT      PIC 9(06) COMP VALUE ZERO.
+000680 01  WS-BAD-RECORD-COUNT       PIC 9(06) COMP VALUE ZERO.
+000690 01  WS-CONTROL-TOTAL          PIC S9(11)V99 VALUE ZERO.
+000700
+000710*--------------------------------------------------------------*
+000720* REPORT EDIT FIELDS                                            *
+000730*--------------------------------------------------------------*
+000740 01  WS-CONTROL-TOTAL-EDIT     PIC -(10)9.99.
+000750
+000760 PROCEDURE DIVISION.
+000770*****************************************************************
+000780* 0000-MAINLINE                                                *
+000790*****************************************************************
+000800 0000-MAINLINE.
+000810     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000820     PERFORM 2000-VALIDATE-RECORD THRU 2000-EXIT
+000830         UNTIL ACCTMAS-EOF
+000840     PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT
+000850     CLOSE ACCTMAS
+000860     STOP RUN.
+000870
+000880*****************************************************************
+000890* 1000-INITIALIZE - OPEN ACCTMAS AND POSITION AT THE FIRST      *
+000900*            RECORD                                             *
+000910*****************************************************************
+000920 1000-INITIALIZE.
+000930     OPEN INPUT ACCTMAS
+000940     IF WS-ACCTMAS-STATUS NOT = "00"
+000950        DISPLAY "FEHLER BEIM OEFFNEN VON ACCTMAS, STATUS "
+000960            WS-ACCTMAS-STATUS
+000970        MOVE "Y" TO WS-ACCTMAS-EOF-SW
+000980        GO TO 1000-EXIT
+000990     END-IF
+001000
+001010     MOVE ZERO TO ACCT-NUMBER
+001020     START ACCTMAS KEY IS NOT LESS THAN ACCT-NUMBER
+001030         INVALID KEY
+001040             MOVE "Y" TO WS-ACCTMAS-EOF-SW
+001050     END-START.
+001060 1000-EXIT.
+001070     EXIT.
+001080
+001090*****************************************************************
+001100* 2000-VALIDATE-RECORD - READ ONE MASTER RECORD AND FLAG IT IF  *
+001110*            THE READ FAILED OR THE ACCOUNT NUMBER IS MISSING   *
+001120*****************************************************************
+001130 2000-VALIDATE-RECORD.
+001140     READ ACCTMAS NEXT RECORD
+001150         AT END
+001160             MOVE "Y" TO WS-ACCTMAS-EOF-SW
+001170         NOT AT END
+001180             ADD 1 TO WS-RECORD-NUMBER
+001190             IF WS-ACCTMAS-STATUS NOT = "00" OR ACCT-NUMBER = ZERO
+001200                ADD 1 TO WS-BAD-RECORD-COUNT
+001210                DISPLAY "FEHLERHAFTER DATENSATZ NR. "
+001220                    WS-RECORD-NUMBER ", KONTONUMMER "
+001230                    ACCT-NUMBER ", STATUS " WS-ACCTMAS-STATUS
+001240             ELSE
+001250                ADD 1 TO WS-GOOD-RECORD-COUNT
+001260                ADD ACCT-BALANCE TO WS-CONTROL-TOTAL
+001270             END-IF
+001280     END-READ.
+001290 2000-EXIT.
+001300     EXIT.
+001310
+001320*****************************************************************
+001330* 3000-PRINT-SUMMARY - REPORT RECORD COUNTS AND THE CONTROL     *
+001340*            TOTAL                                              *
+001350*****************************************************************
+001360 3000-PRINT-SUMMARY.
+001370     MOVE WS-CONTROL-TOTAL TO WS-CONTROL-TOTAL-EDIT
+001380     DISPLAY " "
+001390     DISPLAY "----- TAGESABSCHLUSS - KONTROLLSUMME -----"
+001400     DISPLAY "Datensaetze gelesen   : " WS-RECORD-NUMBER
+001410     DISPLAY "Datensaetze gueltig   : " WS-GOOD-RECORD-COUNT
+001420     DISPLAY "Datensaetze fehlerhaft: " WS-BAD-RECORD-COUNT
+001430     DISPLAY "Kontrollsumme         : " WS-CONTROL-TOTAL-EDIT.
+001440 3000-EXIT.
+001450     EXIT.
