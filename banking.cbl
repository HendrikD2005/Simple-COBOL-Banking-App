@@ -1,73 +1,562 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BankingApp.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT AccountFile ASSIGN TO "accounts.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD AccountFile.
-       01 AccountLine            PIC X(100).
- 
-       WORKING-STORAGE SECTION.
-       01 WS-FirstName           PIC X(30).
-       01 WS-LastName            PIC X(30).
-       01 WS-BirthDate           PIC X(10).
-       01 WS-Balance             PIC X(20).
-       01 WS-UserInput           PIC X(60).
-       01 WS-Input-FirstName     PIC X(30).
-       01 WS-Input-LastName      PIC X(30).
-       01 Line-End               PIC X VALUE LOW-VALUES.
-       01 Name-Match             PIC X VALUE "N".
- 
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           DISPLAY "Bitte geben Sie Vor- und Nachnamen an: "
-           ACCEPT WS-UserInput
-
-           PERFORM PARSE-USER-INPUT
-
-           OPEN INPUT AccountFile
-           PERFORM UNTIL Line-End = HIGH-VALUES
-              READ AccountFile
-                  AT END
-                      MOVE HIGH-VALUES TO Line-End
-                  NOT AT END
-                      PERFORM PARSE-ACCOUNT-LINE
-                      IF WS-Input-FirstName = WS-FirstName
-                         AND WS-Input-LastName = WS-LastName
-                          DISPLAY "Der Kontostand von "
-                              WS-FirstName SPACE WS-LastName
-                              " lautet: " WS-Balance
-                          MOVE "Y" TO Name-Match
-                          MOVE HIGH-VALUES TO Line-End
-                      END-IF
-              END-READ
-           END-PERFORM
-           CLOSE AccountFile
-
-           IF Name-Match = "N"
-              DISPLAY "Kein Konto f√ºr " WS-UserInput " gefunden."
-           END-IF
-
-           STOP RUN.
-
-       PARSE-USER-INPUT.
-           UNSTRING WS-UserInput
-              DELIMITED BY SPACE
-              INTO WS-Input-FirstName
-                   WS-Input-LastName
-          .
-
-       PARSE-ACCOUNT-LINE.
-           UNSTRING AccountLine
-              DELIMITED BY ","
-              INTO WS-FirstName
-                   WS-LastName
-                   WS-BirthDate
-                   WS-Balance
-          .
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. BankingApp.
+000120 AUTHOR. H. DECKER.
+000130 INSTALLATION. RETAIL BANKING OPERATIONS.
+000140 DATE-WRITTEN. 2025-11-03.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*                                                               *
+000180*    BANKINGAPP - SCHALTERAUSKUNFT FUER KONTOSTAND UND BUCHUNG *
+000190*                                                               *
+000200*    INTERACTIVE TELLER PROGRAM.  LOOKS UP ACCOUNTS BY NAME OR *
+000210*    ACCOUNT NUMBER, POSTS DEPOSITS/WITHDRAWALS, PRINTS A      *
+000220*    STATEMENT AND WRITES EVERY INQUIRY/POSTING TO TRANLOG.    *
+000230*                                                               *
+000240*    MODIFICATION HISTORY                                      *
+000250*    ------------------------------------------------------    *
+000260*    2025-11-03  HD  ORIGINAL - SINGLE NAME LOOKUP AGAINST THE *
+000270*                    LINE SEQUENTIAL ACCOUNT FILE.              *
+000280*    2026-08-09  HD  CONVERTED TO STANDARD SHOP CODING STYLE.  *
+000290*    2026-08-09  HD  ADDED REPEATABLE TELLER SESSION LOOP, ENDE*
+000300*                    TO QUIT INSTEAD OF A SINGLE LOOKUP/STOP.  *
+000310*    2026-08-09  HD  ADDED DEPOSIT/WITHDRAWAL POSTING AGAINST  *
+000320*                    THE MATCHED ACCOUNT.                      *
+000330*    2026-08-09  HD  ADDED ACCOUNT NUMBER AS A RECORD FIELD AND*
+000340*                    AS A SEARCH KEY, SO SAME-NAME ACCOUNTS    *
+000350*                    CAN BE TOLD APART.                        *
+000360*    2026-08-09  HD  REORGANIZED ACCTMAS AS AN INDEXED FILE    *
+000370*                    KEYED ON ACCOUNT NUMBER FOR DIRECT READS. *
+000380*    2026-08-09  HD  ADDED TRANLOG AUDIT TRAIL - EVERY INQUIRY *
+000390*                    AND POSTING IS NOW RECORDED WITH A        *
+000400*                    TIMESTAMP.                                *
+000410*    2026-08-09  HD  NAME SEARCH NOW LISTS EVERY MATCH INSTEAD *
+000420*                    OF STOPPING AT THE FIRST ONE FOUND.       *
+000430*    2026-08-09  HD  ADDED AN OVERDRAFT LIMIT CHECK TO WITHDRAWAL
+000440*    2026-08-09  HD  ADDED A PRINTABLE ACCOUNT STATEMENT        *
+000450*                    (STMTOUT) IN ADDITION TO THE TERMINAL     *
+000460*                    DISPLAY.                                  *
+000470*                                                               *
+000480*****************************************************************
+000490
+000500 ENVIRONMENT DIVISION.
+000510 INPUT-OUTPUT SECTION.
+000520 FILE-CONTROL.
+000530     SELECT ACCTMAS ASSIGN TO "ACCTMAS"
+000540         ORGANIZATION IS INDEXED
+000550         ACCESS MODE IS DYNAMIC
+000560         RECORD KEY IS ACCT-NUMBER
+000570         FILE STATUS IS WS-ACCTMAS-STATUS.
+000580
+000590     SELECT TRANLOG ASSIGN TO "TRANLOG"
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS WS-TRANLOG-STATUS.
+000620
+000630     SELECT ACCTSTMT ASSIGN TO "STMTOUT"
+000640         ORGANIZATION IS LINE SEQUENTIAL
+000650         FILE STATUS IS WS-STMTOUT-STATUS.
+000660
+000670 DATA DIVISION.
+000680 FILE SECTION.
+000690 FD  ACCTMAS
+000700     LABEL RECORDS ARE STANDARD.
+000710 COPY ACCTREC.
+000720
+000730 FD  TRANLOG
+000740     LABEL RECORDS ARE STANDARD.
+000750 01  TL-RECORD.
+000760     05  TL-TIMESTAMP            PIC X(17).
+000770     05  FILLER                  PIC X(01).
+000780     05  TL-ACTION               PIC X(10).
+000790     05  FILLER                  PIC X(01).
+000800     05  TL-SEARCH-TEXT          PIC X(30).
+000810     05  FILLER                  PIC X(01).
+000820     05  TL-ACCT-NUMBER          PIC 9(06).
+000830     05  FILLER                  PIC X(01).
+000840     05  TL-BALANCE-DISPLAY      PIC -(9)9.99.
+000850
+000860 FD  ACCTSTMT
+000870     LABEL RECORDS ARE STANDARD.
+000880 01  ST-LINE                     PIC X(80).
+000890
+000900 WORKING-STORAGE SECTION.
+000910*--------------------------------------------------------------*
+000920* FILE STATUS SWITCHES                                          *
+000930*--------------------------------------------------------------*
+000940 01  WS-ACCTMAS-STATUS           PIC X(02) VALUE "00".
+000950 01  WS-TRANLOG-STATUS           PIC X(02) VALUE "00".
+000960 01  WS-STMTOUT-STATUS           PIC X(02) VALUE "00".
+000970
+000980*--------------------------------------------------------------*
+000990* CONDITION SWITCHES                                            *
+001000*--------------------------------------------------------------*
+001010 01  WS-END-OF-SESSION-SW        PIC X(01) VALUE "N".
+001020     88  END-OF-SESSION                    VALUE "Y".
+001030 01  WS-MATCH-FOUND-SW           PIC X(01) VALUE "N".
+001040     88  MATCH-FOUND                       VALUE "Y".
+001050 01  WS-ACCTMAS-EOF-SW           PIC X(01) VALUE "N".
+001060     88  ACCTMAS-EOF                       VALUE "Y".
+001061 01  WS-REWRITE-OK-SW            PIC X(01) VALUE "N".
+001062     88  REWRITE-OK                        VALUE "Y".
+001070
+001080*--------------------------------------------------------------*
+001090* TELLER SESSION WORK FIELDS                                    *
+001100*--------------------------------------------------------------*
+001110 01  WS-MENU-CHOICE              PIC X(01).
+001120 01  WS-ANSWER                   PIC X(01).
+001130 01  WS-USER-INPUT               PIC X(60).
+001140 01  WS-INPUT-FIRST-NAME         PIC X(20).
+001150 01  WS-INPUT-LAST-NAME          PIC X(20).
+001160 01  WS-MATCH-COUNT              PIC 9(04) COMP VALUE ZERO.
+001170 01  WS-SELECTED-ACCT-NUMBER     PIC 9(06) VALUE ZERO.
+001180 01  WS-ACTION-ACCT-NUMBER       PIC 9(06) VALUE ZERO.
+001190
+001200*--------------------------------------------------------------*
+001210* POSTING WORK FIELDS                                           *
+001220*--------------------------------------------------------------*
+001230 01  WS-AMOUNT-INPUT             PIC X(15).
+001240 01  WS-AMOUNT                   PIC S9(9)V99.
+001250 01  WS-TRANS-TYPE               PIC X(01).
+001260 01  OD-LIMIT                    PIC S9(7)V99 VALUE -500.00.
+001270 01  WS-PROSPECTIVE-BALANCE      PIC S9(9)V99.
+001280
+001290*--------------------------------------------------------------*
+001300* DISPLAY / EDIT FIELDS                                         *
+001310*--------------------------------------------------------------*
+001320 01  WS-BALANCE-EDIT             PIC -(9)9.99.
+001330
+001340*--------------------------------------------------------------*
+001350* AUDIT TRAIL WORK FIELDS                                       *
+001360*--------------------------------------------------------------*
+001370 01  WS-CURRENT-DATE             PIC 9(08).
+001380 01  WS-CURRENT-TIME             PIC 9(08).
+001390 01  WS-TIMESTAMP                PIC X(17).
+001400 01  WS-LOG-ACTION                PIC X(10).
+001410 01  WS-LOG-ACCT-NUMBER          PIC 9(06).
+001420 01  WS-LOG-SEARCH-TEXT          PIC X(30).
+001430 01  WS-LOG-BALANCE-EDIT         PIC -(9)9.99.
+001440
+001450 PROCEDURE DIVISION.
+001460*****************************************************************
+001470* 0000-MAINLINE                                                *
+001480*****************************************************************
+001490 0000-MAINLINE.
+001500     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001510     PERFORM 2000-PROCESS-SESSION THRU 2000-EXIT
+001520         UNTIL END-OF-SESSION
+001530     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001540     STOP RUN.
+001550
+001560*****************************************************************
+001570* 1000-INITIALIZE - OPEN ALL FILES USED BY THE TELLER SESSION  *
+001580*****************************************************************
+001590 1000-INITIALIZE.
+001600     PERFORM 1100-OPEN-ACCTMAS THRU 1100-EXIT
+001610     PERFORM 1200-OPEN-TRANLOG THRU 1200-EXIT
+001620     PERFORM 1300-OPEN-ACCTSTMT THRU 1300-EXIT.
+001630 1000-EXIT.
+001640     EXIT.
+001650
+001660 1100-OPEN-ACCTMAS.
+001670     OPEN I-O ACCTMAS
+001680     IF WS-ACCTMAS-STATUS = "35"
+001690        OPEN OUTPUT ACCTMAS
+001700        CLOSE ACCTMAS
+001710        OPEN I-O ACCTMAS
+001720     END-IF
+001730     IF WS-ACCTMAS-STATUS NOT = "00"
+001740        DISPLAY "FEHLER BEIM OEFFNEN VON ACCTMAS, STATUS "
+001750            WS-ACCTMAS-STATUS
+001760        SET END-OF-SESSION TO TRUE
+001770     END-IF.
+001780 1100-EXIT.
+001790     EXIT.
+001800
+001810 1200-OPEN-TRANLOG.
+001820     OPEN EXTEND TRANLOG
+001830     IF WS-TRANLOG-STATUS = "35"
+001840        OPEN OUTPUT TRANLOG
+001850        CLOSE TRANLOG
+001860        OPEN EXTEND TRANLOG
+001870     END-IF.
+001880 1200-EXIT.
+001890     EXIT.
+001900
+001910 1300-OPEN-ACCTSTMT.
+001920     OPEN EXTEND ACCTSTMT
+001930     IF WS-STMTOUT-STATUS = "35"
+001940        OPEN OUTPUT ACCTSTMT
+001950        CLOSE ACCTSTMT
+001960        OPEN EXTEND ACCTSTMT
+001970     END-IF.
+001980 1300-EXIT.
+001990     EXIT.
+002000
+002010*****************************************************************
+002020* 2000-PROCESS-SESSION - ONE TELLER MENU ROUND                 *
+002030*****************************************************************
+002040 2000-PROCESS-SESSION.
+002050     DISPLAY " "
+002060     DISPLAY "-----------------------------------------------"
+002070     DISPLAY "(1) Suche nach Name"
+002080     DISPLAY "(2) Suche nach Kontonummer"
+002090     DISPLAY "(E) Sitzung beenden (ENDE)"
+002100     DISPLAY "Bitte Auswahl eingeben: "
+002110     ACCEPT WS-MENU-CHOICE
+002120
+002130     EVALUATE WS-MENU-CHOICE
+002140         WHEN "E" WHEN "e"
+002150             SET END-OF-SESSION TO TRUE
+002160         WHEN "1"
+002170             PERFORM 3000-NAME-INQUIRY THRU 3000-EXIT
+002180         WHEN "2"
+002190             PERFORM 4000-NUMBER-INQUIRY THRU 4000-EXIT
+002200         WHEN OTHER
+002210             DISPLAY "Ungueltige Auswahl."
+002220     END-EVALUATE.
+002230 2000-EXIT.
+002240     EXIT.
+002250
+002260*****************************************************************
+002270* 3000-NAME-INQUIRY - SEARCH BY FIRST/LAST NAME, ALL MATCHES    *
+002280*****************************************************************
+002290 3000-NAME-INQUIRY.
+002300     MOVE "N" TO WS-MATCH-FOUND-SW
+002310     MOVE "N" TO WS-ACCTMAS-EOF-SW
+002320     MOVE ZERO TO WS-MATCH-COUNT
+002330     DISPLAY "Bitte geben Sie Vor- und Nachnamen an (oder ENDE): "
+002340     ACCEPT WS-USER-INPUT
+002350
+002360     IF WS-USER-INPUT (1:4) = "ENDE"
+002370        SET END-OF-SESSION TO TRUE
+002380        GO TO 3000-EXIT
+002390     END-IF
+002400
+002410     PERFORM 3100-PARSE-NAME-INPUT THRU 3100-EXIT
+002420
+002430     MOVE ZERO TO ACCT-NUMBER
+002440     START ACCTMAS KEY IS NOT LESS THAN ACCT-NUMBER
+002450         INVALID KEY
+002460             MOVE "Y" TO WS-ACCTMAS-EOF-SW
+002470     END-START
+002480
+002490     IF NOT ACCTMAS-EOF
+002500        PERFORM 3200-SCAN-NEXT-RECORD THRU 3200-EXIT
+002510            UNTIL ACCTMAS-EOF
+002520     END-IF
+002530
+002540     IF NOT MATCH-FOUND
+002550        DISPLAY "Kein Konto fuer " WS-USER-INPUT " gefunden."
+002560        MOVE "ABFRAGE"          TO WS-LOG-ACTION
+002570        MOVE WS-USER-INPUT (1:30) TO WS-LOG-SEARCH-TEXT
+002580        MOVE ZERO                TO WS-LOG-ACCT-NUMBER
+002590        MOVE ZERO                TO WS-LOG-BALANCE-EDIT
+002600        PERFORM 7000-WRITE-LOG THRU 7000-EXIT
+002610     ELSE
+002620        PERFORM 8000-OFFER-ACTIONS THRU 8000-EXIT
+002630     END-IF.
+002640 3000-EXIT.
+002650     EXIT.
+002660
+002670 3100-PARSE-NAME-INPUT.
+002680     MOVE SPACES TO WS-INPUT-FIRST-NAME WS-INPUT-LAST-NAME
+002690     UNSTRING WS-USER-INPUT DELIMITED BY SPACE
+002700         INTO WS-INPUT-FIRST-NAME
+002710              WS-INPUT-LAST-NAME
+002720     .
+002730 3100-EXIT.
+002740     EXIT.
+002750
+002760 3200-SCAN-NEXT-RECORD.
+002770     READ ACCTMAS NEXT RECORD
+002780         AT END
+002790             MOVE "Y" TO WS-ACCTMAS-EOF-SW
+002800         NOT AT END
+002810             IF ACCT-FIRST-NAME = WS-INPUT-FIRST-NAME
+002820                AND ACCT-LAST-NAME = WS-INPUT-LAST-NAME
+002830                 ADD 1 TO WS-MATCH-COUNT
+002840                 MOVE "Y" TO WS-MATCH-FOUND-SW
+002850                 MOVE ACCT-NUMBER TO WS-SELECTED-ACCT-NUMBER
+002860                 PERFORM 3300-DISPLAY-MATCH THRU 3300-EXIT
+002870             END-IF
+002880     END-READ.
+002890 3200-EXIT.
+002900     EXIT.
+002910
+002920 3300-DISPLAY-MATCH.
+002930     MOVE ACCT-BALANCE TO WS-BALANCE-EDIT
+002940     DISPLAY "Konto " ACCT-NUMBER " - " ACCT-FIRST-NAME SPACE
+002950         ACCT-LAST-NAME " (geb. " ACCT-BIRTH-DATE
+002960         ") Kontostand: " WS-BALANCE-EDIT
+002970     MOVE "ABFRAGE"           TO WS-LOG-ACTION
+002980     MOVE WS-USER-INPUT (1:30) TO WS-LOG-SEARCH-TEXT
+002990     MOVE ACCT-NUMBER          TO WS-LOG-ACCT-NUMBER
+003000     MOVE WS-BALANCE-EDIT      TO WS-LOG-BALANCE-EDIT
+003010     PERFORM 7000-WRITE-LOG THRU 7000-EXIT.
+003020 3300-EXIT.
+003030     EXIT.
+003040
+003050*****************************************************************
+003060* 4000-NUMBER-INQUIRY - SINGLE KEYED READ BY ACCOUNT NUMBER     *
+003070*****************************************************************
+003080 4000-NUMBER-INQUIRY.
+003090     MOVE "N" TO WS-MATCH-FOUND-SW
+003091     MOVE 1 TO WS-MATCH-COUNT
+003100     DISPLAY "Bitte Kontonummer angeben (oder ENDE): "
+003110     ACCEPT WS-USER-INPUT
+003120
+003130     IF WS-USER-INPUT (1:4) = "ENDE"
+003140        SET END-OF-SESSION TO TRUE
+003150        GO TO 4000-EXIT
+003160     END-IF
+003170
+003180     MOVE WS-USER-INPUT TO ACCT-NUMBER
+003190     MOVE ACCT-NUMBER   TO WS-SELECTED-ACCT-NUMBER
+003200
+003210     READ ACCTMAS
+003220         KEY IS ACCT-NUMBER
+003230         INVALID KEY
+003240             DISPLAY "Kein Konto mit Kontonummer " ACCT-NUMBER
+003250                 " gefunden."
+003260         NOT INVALID KEY
+003270             MOVE "Y" TO WS-MATCH-FOUND-SW
+003280             MOVE ACCT-BALANCE TO WS-BALANCE-EDIT
+003290             DISPLAY "Konto " ACCT-NUMBER " - " ACCT-FIRST-NAME
+003300                 SPACE ACCT-LAST-NAME " (geb. " ACCT-BIRTH-DATE
+003310                 ") Kontostand: " WS-BALANCE-EDIT
+003320     END-READ
+003330
+003340     MOVE "ABFRAGE"           TO WS-LOG-ACTION
+003350     MOVE WS-USER-INPUT (1:30) TO WS-LOG-SEARCH-TEXT
+003360     MOVE WS-SELECTED-ACCT-NUMBER TO WS-LOG-ACCT-NUMBER
+003370     IF MATCH-FOUND
+003380        MOVE WS-BALANCE-EDIT  TO WS-LOG-BALANCE-EDIT
+003390     ELSE
+003400        MOVE ZERO             TO WS-LOG-BALANCE-EDIT
+003410        MOVE ZERO             TO WS-LOG-ACCT-NUMBER
+003420     END-IF
+003430     PERFORM 7000-WRITE-LOG THRU 7000-EXIT
+003440
+003450     IF MATCH-FOUND
+003460        PERFORM 8000-OFFER-ACTIONS THRU 8000-EXIT
+003470     END-IF.
+003480 4000-EXIT.
+003490     EXIT.
+003500
+003510*****************************************************************
+003520* 5000-POST-TRANSACTION - DEPOSIT OR WITHDRAWAL AGAINST THE     *
+003530*            ACCOUNT CHOSEN IN 8000-OFFER-ACTIONS.              *
+003540*****************************************************************
+003550 5000-POST-TRANSACTION.
+003560     MOVE WS-ACTION-ACCT-NUMBER TO ACCT-NUMBER
+003570     READ ACCTMAS
+003580         KEY IS ACCT-NUMBER
+003590         INVALID KEY
+003600             DISPLAY "Konto nicht gefunden - Buchung abgebrochen."
+003610             GO TO 5000-EXIT
+003620     END-READ
+003630
+003640     DISPLAY "Einzahlung (E) oder Auszahlung (A)? "
+003650     ACCEPT WS-TRANS-TYPE
+003660     DISPLAY "Betrag eingeben: "
+003670     ACCEPT WS-AMOUNT-INPUT
+003680     MOVE WS-AMOUNT-INPUT TO WS-AMOUNT
+003681     IF WS-AMOUNT NOT > ZERO
+003682        DISPLAY "Betrag muss positiv sein - Buchung abgebrochen."
+003683        GO TO 5000-EXIT
+003684     END-IF
+003690
+003700     EVALUATE WS-TRANS-TYPE
+003710         WHEN "E" WHEN "e"
+003720             ADD WS-AMOUNT TO ACCT-BALANCE
+003730             MOVE "EINZAHLUNG" TO WS-LOG-ACTION
+003740             PERFORM 5100-REWRITE-ACCOUNT THRU 5100-EXIT
+003741             IF REWRITE-OK
+003742                PERFORM 5200-REPORT-POSTING THRU 5200-EXIT
+003743             ELSE
+003744                SUBTRACT WS-AMOUNT FROM ACCT-BALANCE
+003745                PERFORM 5300-REPORT-FAILURE THRU 5300-EXIT
+003746             END-IF
+003750         WHEN "A" WHEN "a"
+003760             COMPUTE WS-PROSPECTIVE-BALANCE
+003770                 = ACCT-BALANCE - WS-AMOUNT
+003780             IF WS-PROSPECTIVE-BALANCE < OD-LIMIT
+003790                DISPLAY "Auszahlung abgelehnt - "
+003800                    "Ueberziehungslimit erreicht."
+003810                MOVE "ABGELEHNT" TO WS-LOG-ACTION
+003820                MOVE ACCT-BALANCE TO WS-BALANCE-EDIT
+003830                MOVE "BUCHUNG"           TO WS-LOG-SEARCH-TEXT
+003840                MOVE ACCT-NUMBER          TO WS-LOG-ACCT-NUMBER
+003850                MOVE WS-BALANCE-EDIT      TO WS-LOG-BALANCE-EDIT
+003860                PERFORM 7000-WRITE-LOG THRU 7000-EXIT
+003870             ELSE
+003880                SUBTRACT WS-AMOUNT FROM ACCT-BALANCE
+003890                MOVE "AUSZAHLUNG" TO WS-LOG-ACTION
+003900                PERFORM 5100-REWRITE-ACCOUNT THRU 5100-EXIT
+003901                IF REWRITE-OK
+003902                   PERFORM 5200-REPORT-POSTING THRU 5200-EXIT
+003903                ELSE
+003904                   ADD WS-AMOUNT TO ACCT-BALANCE
+003905                   PERFORM 5300-REPORT-FAILURE THRU 5300-EXIT
+003906                END-IF
+003910             END-IF
+003920         WHEN OTHER
+003930             DISPLAY "Ungueltiger Buchungstyp."
+003940     END-EVALUATE.
+003950 5000-EXIT.
+003960     EXIT.
+003970
+003980 5100-REWRITE-ACCOUNT.
+003990     MOVE "Y" TO WS-REWRITE-OK-SW
+003991     REWRITE ACCT-RECORD
+004000         INVALID KEY
+004001             MOVE "N" TO WS-REWRITE-OK-SW
+004010             DISPLAY "FEHLER BEIM SCHREIBEN, STATUS "
+004020                 WS-ACCTMAS-STATUS
+004030     END-REWRITE.
+004031 5100-EXIT.
+004032     EXIT.
+004033
+004034 5200-REPORT-POSTING.
+004035     MOVE ACCT-BALANCE TO WS-BALANCE-EDIT
+004040     DISPLAY "Neuer Kontostand fuer Konto " ACCT-NUMBER ": "
+004050         WS-BALANCE-EDIT
+004060     MOVE "BUCHUNG"           TO WS-LOG-SEARCH-TEXT
+004070     MOVE ACCT-NUMBER          TO WS-LOG-ACCT-NUMBER
+004080     MOVE WS-BALANCE-EDIT      TO WS-LOG-BALANCE-EDIT
+004090     PERFORM 7000-WRITE-LOG THRU 7000-EXIT.
+004095 5200-EXIT.
+004096     EXIT.
+004097
+004098 5300-REPORT-FAILURE.
+004099     MOVE ACCT-BALANCE TO WS-BALANCE-EDIT
+004100     DISPLAY "Buchung NICHT gespeichert - Kontostand "
+004101         "unveraendert: " WS-BALANCE-EDIT
+004102     MOVE "FEHLER"            TO WS-LOG-ACTION
+004103     MOVE "BUCHUNG"           TO WS-LOG-SEARCH-TEXT
+004104     MOVE ACCT-NUMBER          TO WS-LOG-ACCT-NUMBER
+004105     MOVE WS-BALANCE-EDIT      TO WS-LOG-BALANCE-EDIT
+004106     PERFORM 7000-WRITE-LOG THRU 7000-EXIT.
+004107 5300-EXIT.
+004108     EXIT.
+004109
+004140*****************************************************************
+004150* 6000-PRINT-STATEMENT - FORMATTED STATEMENT WRITTEN TO STMTOUT *
+004160*****************************************************************
+004170 6000-PRINT-STATEMENT.
+004180     MOVE WS-ACTION-ACCT-NUMBER TO ACCT-NUMBER
+004190     READ ACCTMAS
+004200         KEY IS ACCT-NUMBER
+004210         INVALID KEY
+004220             DISPLAY "Konto nicht gefunden - "
+004230                 "Kontoauszug nicht moeglich."
+004240             GO TO 6000-EXIT
+004250     END-READ
+004260
+004270     MOVE ACCT-BALANCE TO WS-BALANCE-EDIT
+004280     PERFORM 6100-WRITE-STATEMENT-LINES THRU 6100-EXIT
+004290     DISPLAY "Kontoauszug wurde in STMTOUT abgelegt.".
+004300 6000-EXIT.
+004310     EXIT.
+004320
+004330 6100-WRITE-STATEMENT-LINES.
+004340     MOVE ALL "=" TO ST-LINE
+004350     WRITE ST-LINE
+004360     MOVE SPACES TO ST-LINE
+004370     STRING "  KONTOAUSZUG" DELIMITED BY SIZE INTO ST-LINE
+004380     WRITE ST-LINE
+004390     MOVE SPACES TO ST-LINE
+004400     WRITE ST-LINE
+004410     MOVE SPACES TO ST-LINE
+004420     STRING "  Kontonummer  : " DELIMITED BY SIZE
+004430         ACCT-NUMBER DELIMITED BY SIZE
+004440         INTO ST-LINE
+004450     WRITE ST-LINE
+004460     MOVE SPACES TO ST-LINE
+004470     STRING "  Name         : " DELIMITED BY SIZE
+004480         ACCT-FIRST-NAME DELIMITED BY SIZE
+004490         " " DELIMITED BY SIZE
+004500         ACCT-LAST-NAME DELIMITED BY SIZE
+004510         INTO ST-LINE
+004520     WRITE ST-LINE
+004530     MOVE SPACES TO ST-LINE
+004540     STRING "  Geburtsdatum : " DELIMITED BY SIZE
+004550         ACCT-BIRTH-DATE DELIMITED BY SIZE
+004560         INTO ST-LINE
+004570     WRITE ST-LINE
+004580     MOVE SPACES TO ST-LINE
+004590     STRING "  Kontostand   : " DELIMITED BY SIZE
+004600         WS-BALANCE-EDIT DELIMITED BY SIZE
+004610         INTO ST-LINE
+004620     WRITE ST-LINE
+004630     MOVE SPACES TO ST-LINE
+004640     WRITE ST-LINE
+004650     MOVE ALL "=" TO ST-LINE
+004660     WRITE ST-LINE
+004670     MOVE SPACES TO ST-LINE
+004680     WRITE ST-LINE.
+004690 6100-EXIT.
+004700     EXIT.
+004710
+004720*****************************************************************
+004730* 7000-WRITE-LOG - APPEND ONE AUDIT RECORD TO TRANLOG           *
+004740*****************************************************************
+004750 7000-WRITE-LOG.
+004760     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+004770     ACCEPT WS-CURRENT-TIME FROM TIME
+004780     MOVE SPACES TO WS-TIMESTAMP
+004790     STRING WS-CURRENT-DATE DELIMITED BY SIZE
+004800         "-" DELIMITED BY SIZE
+004810         WS-CURRENT-TIME DELIMITED BY SIZE
+004820         INTO WS-TIMESTAMP
+004830
+004840     MOVE WS-TIMESTAMP        TO TL-TIMESTAMP
+004850     MOVE WS-LOG-ACTION       TO TL-ACTION
+004860     MOVE WS-LOG-SEARCH-TEXT  TO TL-SEARCH-TEXT
+004870     MOVE WS-LOG-ACCT-NUMBER  TO TL-ACCT-NUMBER
+004880     MOVE WS-LOG-BALANCE-EDIT TO TL-BALANCE-DISPLAY
+004890
+004900     WRITE TL-RECORD
+004910     IF WS-TRANLOG-STATUS NOT = "00"
+004920        DISPLAY "WARNUNG: PROTOKOLLEINTRAG FEHLGESCHLAGEN, "
+004930            "STATUS " WS-TRANLOG-STATUS
+004940     END-IF.
+004950 7000-EXIT.
+004960     EXIT.
+004970
+004980*****************************************************************
+004990* 8000-OFFER-ACTIONS - AFTER A SUCCESSFUL LOOKUP, OFFER TO POST *
+005000*            A TRANSACTION AND/OR PRINT A STATEMENT.            *
+005010*****************************************************************
+005020 8000-OFFER-ACTIONS.
+005030     MOVE WS-SELECTED-ACCT-NUMBER TO WS-ACTION-ACCT-NUMBER
+005040     IF WS-MATCH-COUNT > 1
+005050        DISPLAY "Mehrere Treffer - bitte Kontonummer fuer "
+005060            "Buchung/Auszug angeben: "
+005070        ACCEPT WS-USER-INPUT
+005080        MOVE WS-USER-INPUT TO WS-ACTION-ACCT-NUMBER
+005090     END-IF
+005100
+005110     DISPLAY "Buchung erfassen? (J/N): "
+005120     ACCEPT WS-ANSWER
+005130     IF WS-ANSWER = "J" OR WS-ANSWER = "j"
+005140        PERFORM 5000-POST-TRANSACTION THRU 5000-EXIT
+005150     END-IF
+005160
+005170     DISPLAY "Kontoauszug drucken? (J/N): "
+005180     ACCEPT WS-ANSWER
+005190     IF WS-ANSWER = "J" OR WS-ANSWER = "j"
+005200        PERFORM 6000-PRINT-STATEMENT THRU 6000-EXIT
+005210     END-IF.
+005220 8000-EXIT.
+005230     EXIT.
+005240
+005250*****************************************************************
+005260* 9000-TERMINATE - CLOSE ALL FILES BEFORE ENDING THE SESSION    *
+005270*****************************************************************
+005280 9000-TERMINATE.
+005290     CLOSE ACCTMAS
+005300     CLOSE TRANLOG
+005310     CLOSE ACCTSTMT
+005320     DISPLAY "Sitzung beendet.".
+005330 9000-EXIT.
+005340     EXIT.
