@@ -0,0 +1,137 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. InterestPosting.
+000120 AUTHOR. H. DECKER.
+000130 INSTALLATION. RETAIL BANKING OPERATIONS.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*                                                               *
+000180*    INTERESTPOSTING - MONTHLY INTEREST BATCH RUN              *
+000190*                                                               *
+000200*    READS EVERY RECORD ON THE ACCOUNT MASTER (ACCTMAS), POSTS *
+000210*    ONE MONTH OF INTEREST AGAINST ACCT-BALANCE AND REWRITES   *
+000220*    THE RECORD, THEN PRINTS A SUMMARY OF HOW MANY ACCOUNTS    *
+000230*    WERE UPDATED AND THE TOTAL INTEREST PAID OUT.             *
+000240*                                                               *
+000250*    MODIFICATION HISTORY                                      *
+000260*    ------------------------------------------------------    *
+000270*    2026-08-09  HD  ORIGINAL VERSION.                         *
+000280*                                                               *
+000290*****************************************************************
+000300
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT ACCTMAS ASSIGN TO "ACCTMAS"
+000350         ORGANIZATION IS INDEXED
+000360         ACCESS MODE IS DYNAMIC
+000370         RECORD KEY IS ACCT-NUMBER
+000380         FILE STATUS IS WS-ACCTMAS-STATUS.
+000390
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  ACCTMAS
+000430     LABEL RECORDS ARE STANDARD.
+000440 COPY ACCTREC.
+000450
+000460 WORKING-STORAGE SECTION.
+000470*--------------------------------------------------------------*
+000480* FILE STATUS AND CONDITION SWITCHES                            *
+000490*--------------------------------------------------------------*
+000500 01  WS-ACCTMAS-STATUS           PIC X(02) VALUE "00".
+000510 01  WS-ACCTMAS-EOF-SW           PIC X(01) VALUE "N".
+000520     88  ACCTMAS-EOF                       VALUE "Y".
+000521 01  WS-REWRITE-OK-SW            PIC X(01) VALUE "N".
+000522     88  REWRITE-OK                        VALUE "Y".
+000530
+000540*--------------------------------------------------------------*
+000550* INTEREST CALCULATION FIELDS                                   *
+000560*--------------------------------------------------------------*
+000570 01  IR-MONTHLY-RATE             PIC V9(4) VALUE 0.0025.
+000580 01  WS-INTEREST-AMOUNT          PIC S9(9)V99 VALUE ZERO.
+000590 01  WS-TOTAL-INTEREST           PIC S9(11)V99 VALUE ZERO.
+000600 01  WS-ACCOUNT-COUNT            PIC 9(06) COMP VALUE ZERO.
+000601 01  WS-FAILED-COUNT             PIC 9(06) COMP VALUE ZERO.
+000610
+000620*--------------------------------------------------------------*
+000630* REPORT EDIT FIELDS                                            *
+000640*--------------------------------------------------------------*
+000650 01  WS-TOTAL-INTEREST-EDIT      PIC -(10)9.99.
+000660
+000670 PROCEDURE DIVISION.
+000680*****************************************************************
+000690* 0000-MAINLINE                                                *
+000700*****************************************************************
+000710 0000-MAINLINE.
+000720     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000730     PERFORM 2000-APPLY-INTEREST THRU 2000-EXIT
+000740         UNTIL ACCTMAS-EOF
+000750     PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT
+000760     CLOSE ACCTMAS
+000770     STOP RUN.
+000780
+000790*****************************************************************
+000800* 1000-INITIALIZE - OPEN ACCTMAS AND POSITION AT THE FIRST      *
+000810*            RECORD                                             *
+000820*****************************************************************
+000830 1000-INITIALIZE.
+000840     OPEN I-O ACCTMAS
+000850     IF WS-ACCTMAS-STATUS NOT = "00"
+000860        DISPLAY "FEHLER BEIM OEFFNEN VON ACCTMAS, STATUS "
+000870            WS-ACCTMAS-STATUS
+000880        MOVE "Y" TO WS-ACCTMAS-EOF-SW
+000890        GO TO 1000-EXIT
+000900     END-IF
+000910
+000920     MOVE ZERO TO ACCT-NUMBER
+000930     START ACCTMAS KEY IS NOT LESS THAN ACCT-NUMBER
+000940         INVALID KEY
+000950             MOVE "Y" TO WS-ACCTMAS-EOF-SW
+000960     END-START.
+000970 1000-EXIT.
+000980     EXIT.
+000990
+001000*****************************************************************
+001010* 2000-APPLY-INTEREST - POST ONE MONTH OF INTEREST TO EACH      *
+001020*            ACCOUNT AND REWRITE IT                             *
+001030*****************************************************************
+001040 2000-APPLY-INTEREST.
+001050     READ ACCTMAS NEXT RECORD
+001060         AT END
+001070             MOVE "Y" TO WS-ACCTMAS-EOF-SW
+001080         NOT AT END
+001090             COMPUTE WS-INTEREST-AMOUNT ROUNDED
+001100                 = ACCT-BALANCE * IR-MONTHLY-RATE
+001110             ADD WS-INTEREST-AMOUNT TO ACCT-BALANCE
+001120             MOVE "Y" TO WS-REWRITE-OK-SW
+001121             REWRITE ACCT-RECORD
+001130                 INVALID KEY
+001131                     MOVE "N" TO WS-REWRITE-OK-SW
+001140                     DISPLAY "FEHLER BEIM SCHREIBEN VON KONTO "
+001150                         ACCT-NUMBER ", STATUS "
+001160                         WS-ACCTMAS-STATUS
+001170             END-REWRITE
+001171             IF REWRITE-OK
+001172                ADD 1 TO WS-ACCOUNT-COUNT
+001173                ADD WS-INTEREST-AMOUNT TO WS-TOTAL-INTEREST
+001174             ELSE
+001175                SUBTRACT WS-INTEREST-AMOUNT FROM ACCT-BALANCE
+001176                ADD 1 TO WS-FAILED-COUNT
+001177             END-IF
+001200     END-READ.
+001210 2000-EXIT.
+001220     EXIT.
+001230
+001240*****************************************************************
+001250* 3000-PRINT-SUMMARY - REPORT HOW MANY ACCOUNTS WERE UPDATED    *
+001260*            AND THE TOTAL INTEREST PAID OUT                   *
+001270*****************************************************************
+001280 3000-PRINT-SUMMARY.
+001290     MOVE WS-TOTAL-INTEREST TO WS-TOTAL-INTEREST-EDIT
+001300     DISPLAY " "
+001310     DISPLAY "----- ZINSBUCHUNG - ZUSAMMENFASSUNG -----"
+001320     DISPLAY "Aktualisierte Konten : " WS-ACCOUNT-COUNT
+001325     DISPLAY "Fehlgeschlagen       : " WS-FAILED-COUNT
+001330     DISPLAY "Zinsen gesamt        : " WS-TOTAL-INTEREST-EDIT.
+001340 3000-EXIT.
+001350     EXIT.
