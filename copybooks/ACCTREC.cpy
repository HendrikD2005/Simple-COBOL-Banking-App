@@ -0,0 +1,21 @@
+000100***************************************************************
+000200*                                                               *
+000300*    ACCTREC.CPY                                                *
+000400*                                                               *
+000500*    ACCOUNT MASTER RECORD LAYOUT - SHARED BY ALL PROGRAMS      *
+000600*    THAT OPEN THE ACCOUNT MASTER FILE (ACCTMAS).               *
+000700*                                                               *
+000800*    MODIFICATION HISTORY                                      *
+000900*    ------------------------------------------------------    *
+001000*    2026-08-09  HD  ORIGINAL LAYOUT - ADDS ACCT-NUMBER AS      *
+001100*                    THE RECORD KEY AND CHANGES ACCT-BALANCE    *
+001200*                    FROM RAW TEXT TO A SIGNED NUMERIC FIELD.   *
+001300*                                                               *
+001400***************************************************************
+001500 01  ACCT-RECORD.
+001600     05  ACCT-NUMBER             PIC 9(06).
+001700     05  ACCT-FIRST-NAME         PIC X(20).
+001800     05  ACCT-LAST-NAME          PIC X(20).
+001900     05  ACCT-BIRTH-DATE         PIC X(10).
+002000     05  ACCT-BALANCE            PIC S9(9)V99 COMP-3.
+002100     05  FILLER                  PIC X(05).
